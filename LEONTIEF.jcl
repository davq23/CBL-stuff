@@ -0,0 +1,60 @@
+//LEONTIEF JOB (ACCTNO),'LEONTIEF IO MODEL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* Batch job stream for the LEONTIEF input-output model.        *
+//*                                                               *
+//* Allocates the model's input, demand, demand-change, sector-  *
+//* name, output, and checkpoint datasets under standard DLQ     *
+//* naming and runs LEONTIEF.  STEP020 only runs if STEP010 comes *
+//* back with a clean (zero) return code - COND=(0,NE,STEP010)   *
+//* bypasses it otherwise, so a bad LEONTIEF run stops the chain  *
+//* of downstream steps instead of letting them process a short  *
+//* or missing report.                                            *
+//*                                                               *
+//* OUTDD is re-created fresh every run (DISP=(NEW,CATLG,DELETE)  *
+//* below), so the prior run's catalogued OUTFILE has to be       *
+//* scratched first or STEP010's allocation fails on the second   *
+//* and every later submission.  STEP005 deletes it ahead of time *
+//* and resets MAXCC so a first-ever run, with no OUTFILE yet to  *
+//* delete, doesn't fail the chain.                               *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.LEONTIEF.OUTFILE
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=LEONTIEF
+//INDD     DD   DSN=PROD.LEONTIEF.INFILE,DISP=SHR
+//*
+//* DEMDD/DCHDD/SCTDD are optional to LEONTIEF itself - the program
+//* checks FILE STATUS on OPEN and just skips the demand-change and
+//* sector-name processing if one comes back empty.  DISP=SHR still
+//* requires the dataset to be catalogued, so "no data supplied" is
+//* represented by keeping these as permanent, empty placeholder
+//* datasets (site convention) rather than by omitting the DD - an
+//* omitted DD or a dataset that's never been catalogued fails
+//* allocation before LEONTIEF ever runs.
+//*
+//DEMDD    DD   DSN=PROD.LEONTIEF.DEMFILE,DISP=SHR
+//DCHDD    DD   DSN=PROD.LEONTIEF.DCHFILE,DISP=SHR
+//SCTDD    DD   DSN=PROD.LEONTIEF.SCTFILE,DISP=SHR
+//OUTDD    DD   DSN=PROD.LEONTIEF.OUTFILE,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//WRKDD    DD   DSN=PROD.LEONTIEF.WRKFILE,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(25,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=200004,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Distribute the freshly written report to the economists'
+//* print class once LEONTIEF has completed cleanly.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSUT1   DD   DSN=PROD.LEONTIEF.OUTFILE,DISP=SHR
+//SYSUT2   DD   SYSOUT=*,
+//              DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
