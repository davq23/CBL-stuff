@@ -6,6 +6,68 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 03/05/2020 DAVID QUINTERO  Created for COBOL class
+      * 08/09/2026 DQ              Added OUTFILE report output for the
+      *                            coefficient and Leontief matrices
+      * 08/09/2026 DQ              FINAL-DEMAND raised to 100 entries to
+      *                            match IO-MTRX/LTF-INRS sector limit
+      * 08/09/2026 DQ              Added INFILE record validation -
+      *                            range checks, duplicate detection,
+      *                            and missing-entry checks before the
+      *                            matrix is pivoted
+      * 08/09/2026 DQ              DIVIDE-ROW now swaps in a lower row
+      *                            with a nonzero entry in the pivot
+      *                            column instead of aborting outright
+      *                            on a zero diagonal
+      * 08/09/2026 DQ              Added sector-impact-ranking report -
+      *                            sums Leontief inverse columns and
+      *                            lists sectors by output multiplier
+      * 08/09/2026 DQ              Final demand now comes from its own
+      *                            DEMFILE instead of COLMN=000 rows
+      *                            mixed into INFILE
+      * 08/09/2026 DQ              Added checkpoint/restart to the
+      *                            pivoting loop - progress is saved
+      *                            to WRKFILE after each sector and
+      *                            picked back up on the next run
+      * 08/09/2026 DQ              Added optional DCHFILE - applies
+      *                            the Leontief inverse to a demand-
+      *                            change vector and reports the
+      *                            resulting output change by sector
+      * 08/09/2026 DQ              Added optional SCTFILE sector-name
+      *                            lookup - ranking and output-change
+      *                            reports now show the sector name
+      *                            alongside its numeric code
+      * 08/09/2026 DQ              DIVIDE-BY-TOTAL now traps a zero
+      *                            sector total with ON SIZE ERROR and
+      *                            stops cleanly instead of abending
+      * 08/09/2026 DQ              Moved FIND-PIVOT-ROW/SWAP-PIVOT-ROWS
+      *                            out of the DIVIDE-ROW THRU
+      *                            START-PIVOTING range; gave DEMFILE a
+      *                            FILE STATUS and made it optional like
+      *                            DCHFILE/SCTFILE; checkpoint records
+      *                            now carry and validate the sector
+      *                            count before being trusted; demand
+      *                            and demand-change records are range
+      *                            checked against the sector count
+      *                            instead of a fixed 100
+      * 08/09/2026 DQ              Widened OUT-CHANGE-VALUE and
+      *                            OUT-RANK-MULT to 8 integer digits to
+      *                            stop silent high-order truncation;
+      *                            matrix reports now print a sector
+      *                            name legend per column block when
+      *                            SCTFILE is supplied; removed unused
+      *                            DCH-FOUND-SW switch
+      * 08/09/2026 DQ              Fixed FIND-PIVOT-ROW off-by-one that
+      *                            left SWAP-ROW-IND one row past the
+      *                            match; DEMFILE no longer perturbs
+      *                            TOTAL - it now builds its own
+      *                            REQUIRED OUTPUT BY SECTOR report off
+      *                            the unperturbed Leontief inverse, the
+      *                            same way DCHFILE already does; widened
+      *                            OUT-VALUE to 8 integer digits and
+      *                            dropped RPT-COLS-PER-BLOCK to 6 to fit
+      *                            it; READ-SECTOR-NAME-FILE now checks
+      *                            TABL-SIZE like the other optional
+      *                            record readers; removed unused DEC-BUF
       *
       *
       * Description: Calculates the Leontief inverse of an 
@@ -32,6 +94,25 @@
        FILE-CONTROL.
            SELECT INFILE ASSIGN  TO INDD
             ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT OUTFILE ASSIGN TO OUTDD
+            ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT DEMFILE ASSIGN TO DEMDD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS DEM-FILE-STATUS.
+      *
+           SELECT WRKFILE ASSIGN TO WRKDD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WRK-FILE-STATUS.
+      *
+           SELECT DCHFILE ASSIGN TO DCHDD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS DCH-FILE-STATUS.
+      *
+           SELECT SCTFILE ASSIGN TO SCTDD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS SCT-FILE-STATUS.
       ***
       ***
       ***
@@ -54,6 +135,76 @@
            02 NUM     PIC -9(08)V9(10).
            02 FILLER  PIC X(53).
       **
+      **
+       FD  OUTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 104 CHARACTERS
+           BLOCK  CONTAINS 0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS OUT-REC.
+       01  OUT-REC       PIC X(104).
+      **
+      **
+       FD  DEMFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS 0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS DEM-REC.
+       01  DEM-REC.
+           88 DEM-EOF     VALUE HIGH-VALUES.
+           02 SECTOR-CODE PIC 9(03).
+           02 FILLER      PIC X.
+           02 DEMAND-AMT  PIC S9(08)V9(10).
+           02 FILLER      PIC X(58).
+      **
+      **
+       FD  WRKFILE
+           RECORDING MODE IS F
+           BLOCK  CONTAINS 0 RECORDS
+           RECORD CONTAINS 200004 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC.
+           05 CKPT-FIXED-IND  PIC S9(03) USAGE IS COMP-3.
+           05 CKPT-TABL-SIZE  PIC S9(03) USAGE IS COMP-3.
+           05 CKPT-IO-MTRX.
+               10  CKPT-IO-ROW  OCCURS 100 TIMES.
+               15  CKPT-IO-COL  OCCURS 100 TIMES.
+               20  CKPT-IO-ELM  PIC S9(08)V9(10) USAGE IS COMP-3.
+           05 CKPT-LTF-INRS.
+               10  CKPT-LTF-ROW OCCURS 100 TIMES.
+               15  CKPT-LTF-COL OCCURS 100 TIMES.
+               20  CKPT-LTF-ELM PIC S9(08)V9(10) USAGE IS COMP-3.
+      **
+      **
+       FD  DCHFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS 0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS DCH-REC.
+       01  DCH-REC.
+           88 DCH-EOF         VALUE HIGH-VALUES.
+           02 DCH-SECTOR-CODE PIC 9(03).
+           02 FILLER          PIC X.
+           02 DELTA-AMT       PIC S9(08)V9(10).
+           02 FILLER          PIC X(58).
+      **
+      **
+       FD  SCTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS 0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS SCT-REC.
+       01  SCT-REC.
+           88 SCT-EOF         VALUE HIGH-VALUES.
+           02 SCT-SECTOR-CODE PIC 9(03).
+           02 FILLER          PIC X.
+           02 SCT-SECTOR-NAME PIC X(20).
+           02 FILLER          PIC X(56).
+      **
       **
        WORKING-STORAGE SECTION.
       *--------------------------INDICES-----------------------------*
@@ -64,7 +215,6 @@
       *-----------------------SINGLE VARIABLES-----------------------*
        77  FIXED-ELM  PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
       *------------------------NUMBER FORMAT-------------------------*
-       77  DEC-BUF    PIC -ZZZZZZZ9.9999999999.
        77  INT-BUF    PIC -ZZ9.
       *---------------------------TABLES-----------------------------*
        01  IO-MTRX.
@@ -76,8 +226,138 @@
            10  COLMN  OCCURS 100 TIMES.
            15  LTF-ELM PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
        01  FINAL-DEMAND.
-           05  ROW    OCCURS 50 TIMES.
+           05  ROW    OCCURS 100 TIMES.
            10  TOTAL   PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+      *------------------------REPORT CONTROLS------------------------*
+       77  RPT-LINES-PER-PAGE PIC S9(03) USAGE IS COMP VALUE 30.
+       77  RPT-LINE-COUNT     PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RPT-PAGE-COUNT     PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RPT-COLS-PER-BLOCK PIC S9(03) USAGE IS COMP VALUE 6.
+       77  RPT-COL-START      PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RPT-COL-END        PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RPT-COL-OFFS       PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RPT-TITLE          PIC X(30) VALUE SPACES.
+      *----------------------REPORT LINE LAYOUTS-----------------------*
+       01  OUT-PAGE-HEADING-1.
+           05  FILLER         PIC X(10) VALUE 'LEONTIEF -'.
+           05  OUT-HDG-TITLE  PIC X(30).
+           05  FILLER         PIC X(52) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'PAGE '.
+           05  OUT-HDG-PAGE   PIC ZZ9.
+           05  FILLER         PIC X(03) VALUE SPACES.
+       01  OUT-COL-HEADING-LINE.
+           05  FILLER         PIC X(08) VALUE SPACES.
+           05  OUT-COL-BLOCK  OCCURS 6 TIMES.
+               10  FILLER         PIC X(12) VALUE SPACES.
+               10  OUT-COL-NUM    PIC ZZ9.
+           05  FILLER         PIC X(06) VALUE SPACES.
+       01  OUT-COL-LEGEND-LINE.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(04) VALUE 'COL '.
+           05  OUT-LEGEND-COL  PIC ZZ9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  OUT-LEGEND-NAME PIC X(20).
+           05  FILLER          PIC X(73) VALUE SPACES.
+       01  OUT-DETAIL-LINE.
+           05  OUT-ROW-LABEL  PIC X(08).
+           05  OUT-VALUE-BLOCK OCCURS 6 TIMES.
+               10  OUT-VALUE      PIC -ZZZZZZZ9.9999.
+               10  FILLER         PIC X(01).
+           05  FILLER         PIC X(06) VALUE SPACES.
+      *-----------------------INPUT VALIDATION-------------------------*
+       77  BAD-REC-COUNT      PIC S9(05) USAGE IS COMP VALUE 0.
+       77  REC-VALID-SW       PIC X(01) VALUE 'Y'.
+           88  REC-VALID            VALUE 'Y'.
+           88  REC-INVALID           VALUE 'N'.
+       77  TABL-VALID-SW      PIC X(01) VALUE 'Y'.
+           88  TABL-VALID            VALUE 'Y'.
+           88  TABL-INVALID          VALUE 'N'.
+       01  IO-SEEN-TABLE.
+           05  SEEN-ROW   OCCURS 100 TIMES.
+           10  SEEN-COL   OCCURS 100 TIMES.
+           15  CELL-SEEN  PIC X(01) VALUE 'N'.
+       01  ROW-ACTIVITY.
+           05  ROW-HAS-DATA OCCURS 100 TIMES PIC X(01) VALUE 'N'.
+       01  COL-ACTIVITY.
+           05  COL-HAS-DATA OCCURS 100 TIMES PIC X(01) VALUE 'N'.
+      *-------------------------PIVOT SWAP------------------------------*
+       77  SWAP-ROW-IND       PIC S9(03) USAGE IS COMP VALUE 0.
+       77  SWAP-ELM           PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+       77  SWAP-FOUND-SW      PIC X(01) VALUE 'N'.
+           88  SWAP-FOUND            VALUE 'Y'.
+           88  SWAP-NOT-FOUND        VALUE 'N'.
+      *---------------------SECTOR IMPACT RANKING-----------------------*
+       77  RANK-IND           PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RANK-CMP-IND       PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RANK-BEST-IND      PIC S9(03) USAGE IS COMP VALUE 0.
+       77  RANK-TEMP          PIC S9(03) USAGE IS COMP VALUE 0.
+       01  SECTOR-MULTIPLIER.
+           05  MULT-ELM OCCURS 100 TIMES
+                PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+       01  SECTOR-RANK-ORDER.
+           05  RANK-SECTOR OCCURS 100 TIMES
+                PIC S9(03) USAGE IS COMP VALUE 0.
+       01  OUT-RANK-COL-HEADING.
+           05  FILLER         PIC X(54) VALUE
+             'RANK    SECTOR  NAME                 OUTPUT MULTIPLIER'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+       01  OUT-RANK-LINE.
+           05  OUT-RANK-NUM     PIC ZZ9.
+           05  FILLER           PIC X(04) VALUE SPACES.
+           05  OUT-RANK-SECTOR  PIC ZZ9.
+           05  FILLER           PIC X(02) VALUE SPACES.
+           05  OUT-RANK-NAME    PIC X(20).
+           05  FILLER           PIC X(02) VALUE SPACES.
+           05  OUT-RANK-MULT    PIC -ZZZZZZZ9.9999.
+           05  FILLER           PIC X(56) VALUE SPACES.
+      *--------------------------FINAL DEMAND----------------------------*
+       77  DEM-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01  DEMAND-VECTOR.
+           05  DEMAND-ELM OCCURS 100 TIMES
+                PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+       01  REQUIRED-OUTPUT.
+           05  REQOUT-ELM OCCURS 100 TIMES
+                PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+       01  OUT-REQOUT-COL-HEADING.
+           05  FILLER         PIC X(44) VALUE
+             'SECTOR  NAME                 REQUIRED OUTPUT'.
+           05  FILLER         PIC X(60) VALUE SPACES.
+       01  OUT-REQOUT-LINE.
+           05  OUT-REQOUT-SECTOR PIC ZZ9.
+           05  FILLER            PIC X(04) VALUE SPACES.
+           05  OUT-REQOUT-NAME   PIC X(20).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  OUT-REQOUT-VALUE  PIC -ZZZZZZZ9.9999.
+           05  FILLER            PIC X(61) VALUE SPACES.
+      *-----------------------CHECKPOINT/RESTART------------------------*
+       77  WRK-FILE-STATUS    PIC X(02) VALUE SPACES.
+       77  CKPT-START-IND     PIC S9(03) USAGE IS COMP VALUE 1.
+       77  CKPT-FOUND-SW      PIC X(01) VALUE 'N'.
+           88  CKPT-FOUND            VALUE 'Y'.
+           88  CKPT-NOT-FOUND        VALUE 'N'.
+      *---------------------DEMAND-CHANGE IMPACT------------------------*
+       77  DCH-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01  DELTA-DEMAND.
+           05  DELTA-ELM  OCCURS 100 TIMES
+                PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+       01  OUTPUT-CHANGE.
+           05  CHANGE-ELM OCCURS 100 TIMES
+                PIC S9(08)V9(10) USAGE IS COMP-3 VALUE 0.
+       01  OUT-CHANGE-COL-HEADING.
+           05  FILLER         PIC X(42) VALUE
+             'SECTOR  NAME                 OUTPUT CHANGE'.
+           05  FILLER         PIC X(62) VALUE SPACES.
+       01  OUT-CHANGE-LINE.
+           05  OUT-CHANGE-SECTOR PIC ZZ9.
+           05  FILLER            PIC X(04) VALUE SPACES.
+           05  OUT-CHANGE-NAME   PIC X(20).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  OUT-CHANGE-VALUE  PIC -ZZZZZZZ9.9999.
+           05  FILLER            PIC X(61) VALUE SPACES.
+      *-------------------------SECTOR NAMES-----------------------------*
+       77  SCT-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01  SECTOR-NAME-TABLE.
+           05  SECTOR-NAME-ELM OCCURS 100 TIMES PIC X(20) VALUE SPACES.
       ***
       ***
       ***
@@ -89,28 +369,88 @@
            PERFORM READ-INPUT-FILE UNTIL EOF
            CLOSE INFILE
       *
-           IF TABL-SIZE > 0
+           OPEN INPUT DEMFILE
       *
-             PERFORM DIVIDE-BY-TOTAL VARYING ROW-IND FROM 1 BY 1
-               UNTIL ROW-IND > TABL-SIZE
+           IF DEM-FILE-STATUS = '00'
+             PERFORM READ-DEMAND-FILE UNTIL DEM-EOF
+             CLOSE DEMFILE
+           END-IF
       *
-             DISPLAY 'INPUT COEFFICIENTS'
-             PERFORM DISPLAY-IO VARYING ROW-IND FROM 1 BY 1
-               UNTIL ROW-IND > TABL-SIZE
+           OPEN INPUT SCTFILE
       *
-             PERFORM FILL-IDENTITY VARYING ROW-IND FROM 1 BY 1
-               UNTIL ROW-IND > TABL-SIZE
+           IF SCT-FILE-STATUS = '00'
+             PERFORM READ-SECTOR-NAME-FILE UNTIL SCT-EOF
+             CLOSE SCTFILE
+           END-IF
       *
-             PERFORM SUBTRACT-IDENTITY VARYING ROW-IND FROM 1 BY 1
+           IF TABL-SIZE > 0
+             PERFORM VALIDATE-INPUT-TABLE VARYING ROW-IND FROM 1 BY 1
                UNTIL ROW-IND > TABL-SIZE
+           END-IF
+      *
+           IF TABL-SIZE > 0 AND TABL-INVALID
+      *
+             DISPLAY 'INPUT VALIDATION FAILED - BAD RECORD COUNT = '
+               BAD-REC-COUNT
+             DISPLAY 'PROCESSING TERMINATED - CORRECT INFILE AND '
+               'RESUBMIT'
+      *
+           END-IF
+      *
+           IF TABL-SIZE > 0 AND TABL-VALID
+      *
+             OPEN OUTPUT OUTFILE
+      *
+             PERFORM LOAD-CHECKPOINT
+      *
+             IF CKPT-NOT-FOUND
+      *
+               PERFORM DIVIDE-BY-TOTAL VARYING ROW-IND FROM 1 BY 1
+                 UNTIL ROW-IND > TABL-SIZE
+      *
+               MOVE 'INPUT COEFFICIENTS' TO RPT-TITLE
+               PERFORM PRINT-IO-REPORT
+      *
+               PERFORM FILL-IDENTITY VARYING ROW-IND FROM 1 BY 1
+                 UNTIL ROW-IND > TABL-SIZE
+      *
+               PERFORM SUBTRACT-IDENTITY VARYING ROW-IND FROM 1 BY 1
+                 UNTIL ROW-IND > TABL-SIZE
+      *
+             END-IF
       *
              PERFORM DIVIDE-ROW THRU START-PIVOTING
-              VARYING FIXED-IND  FROM 1 BY 1
+              VARYING FIXED-IND  FROM CKPT-START-IND BY 1
               UNTIL FIXED-IND > TABL-SIZE
       *
-             DISPLAY 'LEONTIEF INVERSE'
-             PERFORM DISPLAY-LTF VARYING ROW-IND FROM 1 BY 1
-              UNTIL ROW-IND > TABL-SIZE
+             PERFORM CLEAR-CHECKPOINT
+      *
+             MOVE 'LEONTIEF INVERSE' TO RPT-TITLE
+             PERFORM PRINT-LTF-REPORT
+      *
+             PERFORM BUILD-SECTOR-RANKING
+             PERFORM PRINT-RANKING-REPORT
+      *
+             IF DEM-FILE-STATUS = '00'
+      *
+               PERFORM BUILD-REQUIRED-OUTPUT
+               PERFORM PRINT-REQUIRED-OUTPUT-REPORT
+      *
+             END-IF
+      *
+             OPEN INPUT DCHFILE
+      *
+             IF DCH-FILE-STATUS = '00'
+      *
+               PERFORM READ-DELTA-FILE UNTIL DCH-EOF
+               CLOSE DCHFILE
+      *
+               PERFORM BUILD-OUTPUT-CHANGE
+               PERFORM PRINT-CHANGE-REPORT
+      *
+             END-IF
+      *
+             CLOSE OUTFILE
       *
            END-IF.
       **
@@ -126,7 +466,9 @@
               SET EOF TO TRUE
       *
              NOT AT END
-               IF COLMN OF FS-ELM NOT = 000
+               PERFORM VALIDATE-INPUT-RECORD
+      *
+               IF REC-VALID
       *
                  IF TABL-SIZE < ROW OF FS-ELM
                    MOVE ROW OF FS-ELM TO TABL-SIZE
@@ -136,12 +478,118 @@
       *
                  ADD IO-ELM (ROW OF FS-ELM, COLMN OF FS-ELM)
                    TO TOTAL (ROW OF FS-ELM)
+      *
+                 MOVE 'Y' TO
+                   CELL-SEEN (ROW OF FS-ELM, COLMN OF FS-ELM)
+                 MOVE 'Y' TO ROW-HAS-DATA (ROW OF FS-ELM)
+                 MOVE 'Y' TO COL-HAS-DATA (COLMN OF FS-ELM)
+      *
+               END-IF
+            END-READ.
+      **
+      **
+       VALIDATE-INPUT-RECORD.
+           SET REC-VALID TO TRUE
+      *
+           IF ROW OF FS-ELM < 1 OR ROW OF FS-ELM > 100
+      *
+               DISPLAY 'INVALID INPUT RECORD - ROW OUT OF RANGE - '
+                 'ROW=' ROW OF FS-ELM ' COLMN=' COLMN OF FS-ELM
+               SET REC-INVALID TO TRUE
+      *
+           END-IF
+      *
+           IF COLMN OF FS-ELM < 1 OR COLMN OF FS-ELM > 100
+      *
+               DISPLAY 'INVALID INPUT RECORD - COLMN OUT OF RANGE - '
+                 'ROW=' ROW OF FS-ELM ' COLMN=' COLMN OF FS-ELM
+               SET REC-INVALID TO TRUE
+      *
+           END-IF
+      *
+           IF REC-VALID
+             AND CELL-SEEN (ROW OF FS-ELM, COLMN OF FS-ELM) = 'Y'
+      *
+               DISPLAY 'DUPLICATE INPUT RECORD IGNORED - ROW='
+                 ROW OF FS-ELM ' COLMN=' COLMN OF FS-ELM
+               SET REC-INVALID TO TRUE
+      *
+           END-IF
+      *
+           IF REC-INVALID
+               ADD 1 TO BAD-REC-COUNT
+               SET TABL-INVALID TO TRUE
+           END-IF.
+      **
+      **
+       VALIDATE-INPUT-TABLE.
+           IF CELL-SEEN (ROW-IND, ROW-IND) NOT = 'Y'
+      *
+               DISPLAY 'MISSING DIAGONAL ENTRY FOR SECTOR ' ROW-IND
+               SET TABL-INVALID TO TRUE
+      *
+           END-IF
+      *
+           IF ROW-HAS-DATA (ROW-IND) NOT = 'Y'
+      *
+               DISPLAY 'SECTOR ' ROW-IND ' HAS NO ROW ENTRIES'
+               SET TABL-INVALID TO TRUE
+      *
+           END-IF
+      *
+           IF COL-HAS-DATA (ROW-IND) NOT = 'Y'
+      *
+               DISPLAY 'SECTOR ' ROW-IND ' HAS NO COLUMN ENTRIES'
+               SET TABL-INVALID TO TRUE
+      *
+           END-IF.
+      **
+      **
+       READ-DEMAND-FILE.
+            READ DEMFILE
+      *
+             AT END
+              SET DEM-EOF TO TRUE
+      *
+             NOT AT END
+               IF SECTOR-CODE >= 1 AND SECTOR-CODE <= TABL-SIZE
+                 ADD DEMAND-AMT TO DEMAND-ELM (SECTOR-CODE)
                ELSE
+                 DISPLAY 'INVALID DEMAND RECORD - SECTOR OUT OF '
+                   'RANGE - SECTOR=' SECTOR-CODE
+               END-IF
+            END-READ.
+      **
+      **
+       READ-DELTA-FILE.
+            READ DCHFILE
       *
-                 MOVE NUM TO  FIXED-ELM
-
-                 ADD  FIXED-ELM TO TOTAL (ROW OF FS-ELM)
+             AT END
+              SET DCH-EOF TO TRUE
+      *
+             NOT AT END
+               IF DCH-SECTOR-CODE >= 1 AND DCH-SECTOR-CODE <= TABL-SIZE
+                 ADD DELTA-AMT TO DELTA-ELM (DCH-SECTOR-CODE)
+               ELSE
+                 DISPLAY 'INVALID DEMAND-CHANGE RECORD - SECTOR OUT '
+                   'OF RANGE - SECTOR=' DCH-SECTOR-CODE
+               END-IF
+            END-READ.
+      **
+      **
+       READ-SECTOR-NAME-FILE.
+            READ SCTFILE
+      *
+             AT END
+              SET SCT-EOF TO TRUE
       *
+             NOT AT END
+               IF SCT-SECTOR-CODE >= 1 AND SCT-SECTOR-CODE <= TABL-SIZE
+                 MOVE SCT-SECTOR-NAME
+                   TO SECTOR-NAME-ELM (SCT-SECTOR-CODE)
+               ELSE
+                 DISPLAY 'INVALID SECTOR-NAME RECORD - SECTOR OUT OF '
+                   'RANGE - SECTOR=' SCT-SECTOR-CODE
                END-IF
             END-READ.
       **
@@ -152,6 +600,10 @@
       *
                COMPUTE IO-ELM (ROW-IND, COL-IND) =
                  IO-ELM (ROW-IND, COL-IND) / TOTAL (COL-IND)
+                 ON SIZE ERROR
+                   DISPLAY 'ZERO TOTAL FOR SECTOR ' COL-IND
+                     ' - UNABLE TO COMPUTE COEFFICIENTS'
+                   GO TO PROGRAM-END
                END-COMPUTE
       *
            END-PERFORM.
@@ -186,39 +638,148 @@
            END-PERFORM.
       **
       **
-       DISPLAY-LTF.
-           MOVE ROW-IND TO INT-BUF
-           DISPLAY 'ROW ', INT-BUF
+       PRINT-IO-REPORT.
+           PERFORM VARYING RPT-COL-START FROM 1 BY RPT-COLS-PER-BLOCK
+            UNTIL RPT-COL-START > TABL-SIZE
       *
-           PERFORM VARYING COL-IND FROM 1 BY 1
-            UNTIL COL-IND > TABL-SIZE
+               COMPUTE RPT-COL-END =
+                 RPT-COL-START + RPT-COLS-PER-BLOCK - 1
+               IF RPT-COL-END > TABL-SIZE
+                   MOVE TABL-SIZE TO RPT-COL-END
+               END-IF
+      *
+               MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+               PERFORM PRINT-IO-ROW VARYING ROW-IND FROM 1 BY 1
+                UNTIL ROW-IND > TABL-SIZE
+      *
+           END-PERFORM.
+      **
+      **
+       PRINT-IO-ROW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADING
+           END-IF
       *
-               MOVE COL-IND TO INT-BUF
-               DISPLAY 'COLUMN ', INT-BUF
+           MOVE SPACES TO OUT-DETAIL-LINE
+           MOVE ROW-IND TO INT-BUF
+           STRING 'ROW ' INT-BUF DELIMITED BY SIZE
+             INTO OUT-ROW-LABEL
       *
-               MOVE LTF-ELM (ROW-IND, COL-IND) TO DEC-BUF
-               DISPLAY DEC-BUF
+           PERFORM VARYING COL-IND FROM RPT-COL-START BY 1
+            UNTIL COL-IND > RPT-COL-END
+      *
+               COMPUTE RPT-COL-OFFS = COL-IND - RPT-COL-START + 1
+               MOVE IO-ELM (ROW-IND, COL-IND)
+                 TO OUT-VALUE (RPT-COL-OFFS)
       *
            END-PERFORM
       *
-           DISPLAY ' '.
+           WRITE OUT-REC FROM OUT-DETAIL-LINE
+           ADD 1 TO RPT-LINE-COUNT.
       **
       **
-       DISPLAY-IO.
+       PRINT-LTF-REPORT.
+           PERFORM VARYING RPT-COL-START FROM 1 BY RPT-COLS-PER-BLOCK
+            UNTIL RPT-COL-START > TABL-SIZE
+      *
+               COMPUTE RPT-COL-END =
+                 RPT-COL-START + RPT-COLS-PER-BLOCK - 1
+               IF RPT-COL-END > TABL-SIZE
+                   MOVE TABL-SIZE TO RPT-COL-END
+               END-IF
+      *
+               MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+               PERFORM PRINT-LTF-ROW VARYING ROW-IND FROM 1 BY 1
+                UNTIL ROW-IND > TABL-SIZE
+      *
+           END-PERFORM.
+      **
+      **
+       PRINT-LTF-ROW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADING
+           END-IF
+      *
+           MOVE SPACES TO OUT-DETAIL-LINE
            MOVE ROW-IND TO INT-BUF
-           DISPLAY 'ROW ', INT-BUF
+           STRING 'ROW ' INT-BUF DELIMITED BY SIZE
+             INTO OUT-ROW-LABEL
       *
-           PERFORM VARYING COL-IND FROM 1 BY 1
-            UNTIL COL-IND > TABL-SIZE
+           PERFORM VARYING COL-IND FROM RPT-COL-START BY 1
+            UNTIL COL-IND > RPT-COL-END
       *
-               MOVE COL-IND TO INT-BUF
-               DISPLAY 'COLUMN ', INT-BUF
+               COMPUTE RPT-COL-OFFS = COL-IND - RPT-COL-START + 1
+               MOVE LTF-ELM (ROW-IND, COL-IND)
+                 TO OUT-VALUE (RPT-COL-OFFS)
       *
-               MOVE IO-ELM (ROW-IND, COL-IND) TO DEC-BUF
-               DISPLAY DEC-BUF
+           END-PERFORM
+      *
+           WRITE OUT-REC FROM OUT-DETAIL-LINE
+           ADD 1 TO RPT-LINE-COUNT.
+      **
+      **
+       WRITE-REPORT-HEADING.
+           ADD 1 TO RPT-PAGE-COUNT
+           MOVE SPACES TO OUT-PAGE-HEADING-1
+           MOVE RPT-TITLE TO OUT-HDG-TITLE
+           MOVE RPT-PAGE-COUNT TO OUT-HDG-PAGE
+           WRITE OUT-REC FROM OUT-PAGE-HEADING-1
+      *
+           MOVE SPACES TO OUT-COL-HEADING-LINE
+           PERFORM VARYING COL-IND FROM RPT-COL-START BY 1
+            UNTIL COL-IND > RPT-COL-END
+      *
+               COMPUTE RPT-COL-OFFS = COL-IND - RPT-COL-START + 1
+               MOVE COL-IND TO OUT-COL-NUM (RPT-COL-OFFS)
       *
            END-PERFORM
-           DISPLAY ' '.
+           WRITE OUT-REC FROM OUT-COL-HEADING-LINE
+      *
+           IF SCT-FILE-STATUS = '00'
+      *
+               PERFORM VARYING COL-IND FROM RPT-COL-START BY 1
+                UNTIL COL-IND > RPT-COL-END
+      *
+                   MOVE SPACES TO OUT-COL-LEGEND-LINE
+                   MOVE COL-IND TO OUT-LEGEND-COL
+                   MOVE SECTOR-NAME-ELM (COL-IND) TO OUT-LEGEND-NAME
+                   WRITE OUT-REC FROM OUT-COL-LEGEND-LINE
+      *
+               END-PERFORM
+      *
+           END-IF
+      *
+           MOVE 0 TO RPT-LINE-COUNT.
+      **
+      **
+       FIND-PIVOT-ROW.
+           SET SWAP-NOT-FOUND TO TRUE
+           COMPUTE SWAP-ROW-IND = FIXED-IND + 1
+      *
+           PERFORM VARYING SWAP-ROW-IND FROM SWAP-ROW-IND BY 1
+             UNTIL SWAP-ROW-IND > TABL-SIZE OR SWAP-FOUND
+      *
+               IF IO-ELM (SWAP-ROW-IND, FIXED-IND) NOT = 0
+                   SET SWAP-FOUND TO TRUE
+               END-IF
+      *
+           END-PERFORM
+      *
+           IF SWAP-FOUND
+               SUBTRACT 1 FROM SWAP-ROW-IND
+           END-IF.
+      **
+      **
+       SWAP-PIVOT-ROWS.
+           MOVE IO-ELM (FIXED-IND, COL-IND) TO SWAP-ELM
+           MOVE IO-ELM (SWAP-ROW-IND, COL-IND)
+             TO IO-ELM (FIXED-IND, COL-IND)
+           MOVE SWAP-ELM TO IO-ELM (SWAP-ROW-IND, COL-IND)
+      *
+           MOVE LTF-ELM (FIXED-IND, COL-IND) TO SWAP-ELM
+           MOVE LTF-ELM (SWAP-ROW-IND, COL-IND)
+             TO LTF-ELM (FIXED-IND, COL-IND)
+           MOVE SWAP-ELM TO LTF-ELM (SWAP-ROW-IND, COL-IND).
       **
       **
        DIVIDE-ROW.
@@ -226,8 +787,16 @@
       *
            IF FIXED-ELM = 0
       *
-               DISPLAY 'MULTIPLE SOLUTIONS FOR ECONOMY'
-               GO TO PROGRAM-END
+               PERFORM FIND-PIVOT-ROW
+      *
+               IF SWAP-FOUND
+                   PERFORM SWAP-PIVOT-ROWS VARYING COL-IND FROM 1
+                     BY 1 UNTIL COL-IND > TABL-SIZE
+                   MOVE IO-ELM (FIXED-IND, FIXED-IND) TO FIXED-ELM
+               ELSE
+                   DISPLAY 'MULTIPLE SOLUTIONS FOR ECONOMY'
+                   GO TO PROGRAM-END
+               END-IF
       *
            END-IF
       *
@@ -242,7 +811,59 @@
       **
        START-PIVOTING.
            PERFORM PIVOTING-ROW VARYING ROW-IND FROM 1 BY 1 UNTIL
-             ROW-IND > TABL-SIZE.
+             ROW-IND > TABL-SIZE
+      *
+           PERFORM WRITE-CHECKPOINT.
+      **
+      **
+       LOAD-CHECKPOINT.
+           SET CKPT-NOT-FOUND TO TRUE
+           MOVE 1 TO CKPT-START-IND
+      *
+           OPEN INPUT WRKFILE
+      *
+           IF WRK-FILE-STATUS = '00'
+      *
+               READ WRKFILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF CKPT-TABL-SIZE = TABL-SIZE
+                     MOVE CKPT-FIXED-IND TO FIXED-IND
+                     MOVE CKPT-IO-MTRX   TO IO-MTRX
+                     MOVE CKPT-LTF-INRS  TO LTF-INRS
+                     COMPUTE CKPT-START-IND = FIXED-IND + 1
+                     SET CKPT-FOUND TO TRUE
+                     DISPLAY 'RESUMING PIVOT FROM CHECKPOINT AT SECTOR '
+                       FIXED-IND
+                   ELSE
+                     DISPLAY 'CHECKPOINT SECTOR COUNT ' CKPT-TABL-SIZE
+                       ' DOES NOT MATCH CURRENT INFILE SECTOR COUNT '
+                       TABL-SIZE
+                     DISPLAY 'CHECKPOINT DISCARDED - PIVOTING FROM '
+                       'SECTOR 1'
+                   END-IF
+               END-READ
+      *
+               CLOSE WRKFILE
+      *
+           END-IF.
+      **
+      **
+       WRITE-CHECKPOINT.
+           MOVE FIXED-IND  TO CKPT-FIXED-IND
+           MOVE TABL-SIZE  TO CKPT-TABL-SIZE
+           MOVE IO-MTRX    TO CKPT-IO-MTRX
+           MOVE LTF-INRS   TO CKPT-LTF-INRS
+      *
+           OPEN OUTPUT WRKFILE
+           WRITE CKPT-REC
+           CLOSE WRKFILE.
+      **
+      **
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT WRKFILE
+           CLOSE WRKFILE.
       **
       **
        PIVOTING-ROW.
@@ -266,3 +887,188 @@
                END-PERFORM
       *
            END-IF.
+      **
+      **
+       BUILD-SECTOR-RANKING.
+           PERFORM SUM-MULTIPLIER-COLUMN VARYING COL-IND FROM 1 BY 1
+             UNTIL COL-IND > TABL-SIZE
+      *
+           PERFORM INIT-RANK-ORDER VARYING RANK-IND FROM 1 BY 1
+             UNTIL RANK-IND > TABL-SIZE
+      *
+           PERFORM SORT-RANK-PASS VARYING RANK-IND FROM 1 BY 1
+             UNTIL RANK-IND > TABL-SIZE.
+      **
+      **
+       SUM-MULTIPLIER-COLUMN.
+           MOVE 0 TO MULT-ELM (COL-IND)
+      *
+           PERFORM ADD-MULTIPLIER-ROW VARYING ROW-IND FROM 1 BY 1
+             UNTIL ROW-IND > TABL-SIZE.
+      **
+      **
+       ADD-MULTIPLIER-ROW.
+           ADD LTF-ELM (ROW-IND, COL-IND) TO MULT-ELM (COL-IND).
+      **
+      **
+       INIT-RANK-ORDER.
+           MOVE RANK-IND TO RANK-SECTOR (RANK-IND).
+      **
+      **
+       SORT-RANK-PASS.
+           MOVE RANK-IND TO RANK-BEST-IND
+           COMPUTE RANK-CMP-IND = RANK-IND + 1
+      *
+           PERFORM FIND-RANK-BEST VARYING RANK-CMP-IND
+             FROM RANK-CMP-IND BY 1 UNTIL RANK-CMP-IND > TABL-SIZE
+      *
+           IF RANK-BEST-IND NOT = RANK-IND
+               MOVE RANK-SECTOR (RANK-IND) TO RANK-TEMP
+               MOVE RANK-SECTOR (RANK-BEST-IND)
+                 TO RANK-SECTOR (RANK-IND)
+               MOVE RANK-TEMP TO RANK-SECTOR (RANK-BEST-IND)
+           END-IF.
+      **
+      **
+       FIND-RANK-BEST.
+           IF MULT-ELM (RANK-SECTOR (RANK-CMP-IND)) >
+             MULT-ELM (RANK-SECTOR (RANK-BEST-IND))
+               MOVE RANK-CMP-IND TO RANK-BEST-IND
+           END-IF.
+      **
+      **
+       PRINT-RANKING-REPORT.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+      *
+           PERFORM PRINT-RANK-ROW VARYING RANK-IND FROM 1 BY 1
+             UNTIL RANK-IND > TABL-SIZE.
+      **
+      **
+       PRINT-RANK-ROW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM WRITE-RANK-HEADING
+           END-IF
+      *
+           MOVE SPACES TO OUT-RANK-LINE
+           MOVE RANK-IND TO OUT-RANK-NUM
+           MOVE RANK-SECTOR (RANK-IND) TO OUT-RANK-SECTOR
+           MOVE SECTOR-NAME-ELM (RANK-SECTOR (RANK-IND))
+             TO OUT-RANK-NAME
+           MOVE MULT-ELM (RANK-SECTOR (RANK-IND)) TO OUT-RANK-MULT
+      *
+           WRITE OUT-REC FROM OUT-RANK-LINE
+           ADD 1 TO RPT-LINE-COUNT.
+      **
+      **
+       WRITE-RANK-HEADING.
+           ADD 1 TO RPT-PAGE-COUNT
+           MOVE SPACES TO OUT-PAGE-HEADING-1
+           MOVE 'SECTOR IMPACT RANKING' TO OUT-HDG-TITLE
+           MOVE RPT-PAGE-COUNT TO OUT-HDG-PAGE
+           WRITE OUT-REC FROM OUT-PAGE-HEADING-1
+      *
+           WRITE OUT-REC FROM OUT-RANK-COL-HEADING
+      *
+           MOVE 0 TO RPT-LINE-COUNT.
+      **
+      **
+       BUILD-REQUIRED-OUTPUT.
+           PERFORM SUM-REQOUT-ROW VARYING ROW-IND FROM 1 BY 1
+             UNTIL ROW-IND > TABL-SIZE.
+      **
+      **
+       SUM-REQOUT-ROW.
+           MOVE 0 TO REQOUT-ELM (ROW-IND)
+      *
+           PERFORM ADD-REQOUT-ELEMENT VARYING COL-IND FROM 1 BY 1
+             UNTIL COL-IND > TABL-SIZE.
+      **
+      **
+       ADD-REQOUT-ELEMENT.
+           COMPUTE REQOUT-ELM (ROW-IND) = REQOUT-ELM (ROW-IND) +
+             (LTF-ELM (ROW-IND, COL-IND) * DEMAND-ELM (COL-IND))
+           END-COMPUTE.
+      **
+      **
+       PRINT-REQUIRED-OUTPUT-REPORT.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+      *
+           PERFORM PRINT-REQOUT-ROW VARYING ROW-IND FROM 1 BY 1
+             UNTIL ROW-IND > TABL-SIZE.
+      **
+      **
+       PRINT-REQOUT-ROW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM WRITE-REQOUT-HEADING
+           END-IF
+      *
+           MOVE SPACES TO OUT-REQOUT-LINE
+           MOVE ROW-IND TO OUT-REQOUT-SECTOR
+           MOVE SECTOR-NAME-ELM (ROW-IND) TO OUT-REQOUT-NAME
+           MOVE REQOUT-ELM (ROW-IND) TO OUT-REQOUT-VALUE
+      *
+           WRITE OUT-REC FROM OUT-REQOUT-LINE
+           ADD 1 TO RPT-LINE-COUNT.
+      **
+      **
+       WRITE-REQOUT-HEADING.
+           ADD 1 TO RPT-PAGE-COUNT
+           MOVE SPACES TO OUT-PAGE-HEADING-1
+           MOVE 'REQUIRED OUTPUT BY SECTOR' TO OUT-HDG-TITLE
+           MOVE RPT-PAGE-COUNT TO OUT-HDG-PAGE
+           WRITE OUT-REC FROM OUT-PAGE-HEADING-1
+      *
+           WRITE OUT-REC FROM OUT-REQOUT-COL-HEADING
+      *
+           MOVE 0 TO RPT-LINE-COUNT.
+      **
+      **
+       BUILD-OUTPUT-CHANGE.
+           PERFORM SUM-CHANGE-ROW VARYING ROW-IND FROM 1 BY 1
+             UNTIL ROW-IND > TABL-SIZE.
+      **
+      **
+       SUM-CHANGE-ROW.
+           MOVE 0 TO CHANGE-ELM (ROW-IND)
+      *
+           PERFORM ADD-CHANGE-ELEMENT VARYING COL-IND FROM 1 BY 1
+             UNTIL COL-IND > TABL-SIZE.
+      **
+      **
+       ADD-CHANGE-ELEMENT.
+           COMPUTE CHANGE-ELM (ROW-IND) = CHANGE-ELM (ROW-IND) +
+             (LTF-ELM (ROW-IND, COL-IND) * DELTA-ELM (COL-IND))
+           END-COMPUTE.
+      **
+      **
+       PRINT-CHANGE-REPORT.
+           MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+      *
+           PERFORM PRINT-CHANGE-ROW VARYING ROW-IND FROM 1 BY 1
+             UNTIL ROW-IND > TABL-SIZE.
+      **
+      **
+       PRINT-CHANGE-ROW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM WRITE-CHANGE-HEADING
+           END-IF
+      *
+           MOVE SPACES TO OUT-CHANGE-LINE
+           MOVE ROW-IND TO OUT-CHANGE-SECTOR
+           MOVE SECTOR-NAME-ELM (ROW-IND) TO OUT-CHANGE-NAME
+           MOVE CHANGE-ELM (ROW-IND) TO OUT-CHANGE-VALUE
+      *
+           WRITE OUT-REC FROM OUT-CHANGE-LINE
+           ADD 1 TO RPT-LINE-COUNT.
+      **
+      **
+       WRITE-CHANGE-HEADING.
+           ADD 1 TO RPT-PAGE-COUNT
+           MOVE SPACES TO OUT-PAGE-HEADING-1
+           MOVE 'OUTPUT CHANGE BY SECTOR' TO OUT-HDG-TITLE
+           MOVE RPT-PAGE-COUNT TO OUT-HDG-PAGE
+           WRITE OUT-REC FROM OUT-PAGE-HEADING-1
+      *
+           WRITE OUT-REC FROM OUT-CHANGE-COL-HEADING
+      *
+           MOVE 0 TO RPT-LINE-COUNT.
